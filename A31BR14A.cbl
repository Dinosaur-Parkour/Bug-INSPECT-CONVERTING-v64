@@ -0,0 +1,84 @@
+    1  IDENTIFICATION DIVISION.
+    2  PROGRAM-ID.   A31BR14A.
+      * Audit-trail writer for the INSPECT CONVERTING jobs.
+      *
+      * Modification history:
+      *   Was a no-op breakpoint hook for the debugger.  Now logs a
+      *   timestamped before/after image of every converted record,
+      *   together with the translate table that produced it, to an
+      *   audit dataset.
+      *   AUDIT-FILE now opens once, on the first call of a run, and
+      *   stays open across every subsequent call instead of closing
+      *   after each record - a full open/write/close cycle per record
+      *   made a large conversion run spend most of its time on the
+      *   audit trail instead of the conversion.  It closes with the
+      *   rest of the run unit at STOP RUN.
+      *   The Open Extend is now status-checked before the Write, the
+      *   same as every other file this change-set touches -- a failed
+      *   open now aborts with Return-Code 16 instead of a Write against
+      *   a file that never opened.
+       
+   21  ENVIRONMENT DIVISION.
+   22  INPUT-OUTPUT SECTION.
+   23  FILE-CONTROL.
+   24      SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+   25          ORGANIZATION IS LINE SEQUENTIAL
+   26          FILE STATUS IS A31-AUDIT-STATUS.
+       
+   28  DATA DIVISION.
+   29  FILE SECTION.
+       
+   31  FD  AUDIT-FILE.
+   32  01  AUDIT-REPORT-LINE          PIC X(1140).
+       
+   34  WORKING-STORAGE SECTION.
+       
+   36  01  A31-AUDIT-STATUS           PIC X(02) Value '00'.
+       
+   38  01  A31-CURRENT-DATE           PIC 9(08).
+   39  01  A31-CURRENT-TIME           PIC 9(08).
+       
+   41  01  A31-FILE-OPEN-SWITCH       PIC X(01) Value 'N'.
+   42      88 A31-FILE-IS-OPEN              Value 'Y'.
+       
+   44  01  A31-AUDIT-DETAIL-LINE.
+   45      05 A31-AUD-DATE            PIC 9(08).
+   46      05 FILLER                  PIC X(01) Value SPACE.
+   47      05 A31-AUD-TIME            PIC 9(08).
+   48      05 FILLER                  PIC X(01) Value SPACE.
+   49      05 A31-AUD-TABLE           PIC X(20).
+   50      05 FILLER                  PIC X(01) Value SPACE.
+   51      05 A31-AUD-BEFORE          PIC X(550).
+   52      05 FILLER                  PIC X(01) Value SPACE.
+   53      05 A31-AUD-AFTER           PIC X(550).
+       
+   55  LINKAGE SECTION.
+       
+   57  01  A31-BEFORE-IMAGE           PIC X(550).
+   58  01  A31-AFTER-IMAGE            PIC X(550).
+   59  01  A31-TABLE-NAME             PIC X(20).
+       
+   61  PROCEDURE DIVISION USING A31-BEFORE-IMAGE, A31-AFTER-IMAGE,
+   62          A31-TABLE-NAME.
+       
+   64  0000-MAINLINE.
+   65      Accept A31-CURRENT-DATE from Date YYYYMMDD
+   66      Accept A31-CURRENT-TIME from Time
+   67      Move A31-CURRENT-DATE to A31-AUD-DATE
+   68      Move A31-CURRENT-TIME to A31-AUD-TIME
+   69      Move A31-TABLE-NAME to A31-AUD-TABLE
+   70      Move A31-BEFORE-IMAGE to A31-AUD-BEFORE
+   71      Move A31-AFTER-IMAGE to A31-AUD-AFTER
+       
+   73      If Not A31-FILE-IS-OPEN
+   74         Open Extend AUDIT-FILE
+   75         If A31-AUDIT-STATUS Not = '00'
+   76            Display 'A31BR14A: AUDITLOG OPEN FAILED - STATUS '
+   77               A31-AUDIT-STATUS
+   78            Move 16 to Return-Code
+   79            Goback
+   80         End-If
+   81         Set A31-FILE-IS-OPEN to True
+   82      End-If
+   83      Write AUDIT-REPORT-LINE From A31-AUDIT-DETAIL-LINE
+   84      Goback.
