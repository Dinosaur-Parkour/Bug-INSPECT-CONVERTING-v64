@@ -0,0 +1,19 @@
+      * Shared dataset-name variables for the conversion suite's
+      * dynamically-assigned files.  Each item is EXTERNAL, so a
+      * calling program and the conversion program it CALLs see the
+      * same storage without either one needing a formal parameter
+      * list.  A conversion program run on its own, with no driver
+      * ahead of it, finds its copy of these items still unset (an
+      * EXTERNAL item starts at LOW-VALUES, not SPACES, until some
+      * program in the run unit moves something into it) and defaults
+      * each one to the fixed ddname it has always used, so standalone
+      * execution under the original JCL is unaffected.  Widened from
+      * 35 to 49 bytes so a full 44-character z/OS dataset name still
+      * fits after ICVRTDRV appends a '.EXCP'/'.REJ'/'.RST' suffix.
+   13  01  CV-INFILE-DSN         PIC X(49) External.
+   14  01  CV-OUTFILE-DSN        PIC X(49) External.
+   15  01  CV-CTLCARD-DSN        PIC X(49) External.
+   16  01  CV-SUBCTLF-DSN        PIC X(49) External.
+   17  01  CV-EXCPRPT-DSN        PIC X(49) External.
+   18  01  CV-REJECTDS-DSN       PIC X(49) External.
+   19  01  CV-RESTARTF-DSN       PIC X(49) External.
