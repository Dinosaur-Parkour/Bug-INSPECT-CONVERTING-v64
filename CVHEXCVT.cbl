@@ -0,0 +1,94 @@
+    1  IDENTIFICATION DIVISION.
+    2  PROGRAM-ID.   CVHEXCVT.
+      * Small callable utility - returns the 2-character printable
+      * hex representation of a single byte.  Shared by the ICVRT0n
+      * conversion jobs whenever a raw byte has to appear on a
+      * report or audit record in a readable form.
+      *
+      * Modification history:
+      *   Added the CVHEXTOB entry point, the inverse conversion -
+      *   2-character hex text back to the single byte it represents -
+      *   for jobs that build translate tables from hex text held in
+      *   a control file.  CVHEXTOB now fails a hex pair that is not
+      *   one of the 256 valid uppercase pairs (a lowercase pair, or
+      *   any other typo a control file could hold) instead of scanning
+      *   past the end of the ordinal table.
+      *   Moved Find-Ordinal-Position below the CVHEXTOB entry point -
+      *   it was falling through into that entry, taking its Goback
+      *   before the primary entry ever reached its own Move.
+       
+   20  ENVIRONMENT DIVISION.
+   21  DATA DIVISION.
+   22  WORKING-STORAGE SECTION.
+       
+   24  01  CV-ORDINAL-INDEX          PIC X(256) Value
+   25         X'000102030405060708090A0B0C0D0E0F101112131415161718191A1B
+      -        '1C1D1E1F202122232425262728292A2B2C2D2E2F3031323334353637
+      -        '38393A3B3C3D3E3F404142434445464748494A4B4C4D4E4F50515253
+      -        '5455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F
+      -        '707172737475767778797A7B7C7D7E7F808182838485868788898A8B
+      -        '8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7
+      -        'A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBFC0C1C2C3
+      -        'C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF
+      -        'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFB
+      -        'FCFDFEFF'.
+       
+   36  01  CV-HEX-DIGIT-PAIRS        PIC X(512) Value
+   37          '000102030405060708090A0B0C0D0E0F101112131415161718191A1B
+      -        '1C1D1E1F202122232425262728292A2B2C2D2E2F3031323334353637
+      -        '38393A3B3C3D3E3F404142434445464748494A4B4C4D4E4F50515253
+      -        '5455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F
+      -        '707172737475767778797A7B7C7D7E7F808182838485868788898A8B
+      -        '8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7
+      -        'A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBFC0C1C2C3
+      -        'C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF
+      -        'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFB
+      -        'FCFDFEFF'.
+       
+   48  01  CV-SCAN-SUB               PIC 9(4)  COMP Value 1.
+       
+   50  LINKAGE SECTION.
+   51  01  CV-BYTE-IN                PIC X(01).
+   52  01  CV-HEX-OUT                PIC X(02).
+   53  01  CV-HEX-IN                 PIC X(02).
+   54  01  CV-BYTE-OUT               PIC X(01).
+       
+   56  PROCEDURE DIVISION USING CV-BYTE-IN, CV-HEX-OUT.
+       
+   58  0000-MAINLINE.
+   59      Move 1 to CV-SCAN-SUB
+   60      Perform Find-Ordinal-Position
+   61         Until CV-ORDINAL-INDEX (CV-SCAN-SUB : 1) = CV-BYTE-IN
+   62         Or CV-SCAN-SUB > 256
+       
+   64      Move CV-HEX-DIGIT-PAIRS ((CV-SCAN-SUB - 1) * 2 + 1 : 2)
+   65         to CV-HEX-OUT
+   66      Goback.
+       
+       
+   69  ENTRY 'CVHEXTOB' USING CV-HEX-IN, CV-BYTE-OUT.
+   70      Move 1 to CV-SCAN-SUB
+   71      Perform Find-Hex-Position
+   72         Until CV-HEX-DIGIT-PAIRS ((CV-SCAN-SUB - 1) * 2 + 1 : 2)
+   73            = CV-HEX-IN
+   74         Or CV-SCAN-SUB > 256
+       
+   76      If CV-SCAN-SUB > 256
+   77         Display 'CVHEXTOB: INVALID HEX TEXT - ' CV-HEX-IN
+   78         Move Low-Values to CV-BYTE-OUT
+   79         Move 16 to Return-Code
+   80      Else
+   81         Move CV-ORDINAL-INDEX (CV-SCAN-SUB : 1) to CV-BYTE-OUT
+   82         Move 0 to Return-Code
+   83      End-If
+   84      Goback.
+       
+       
+   87  Find-Hex-Position.
+   88      Add 1 to CV-SCAN-SUB
+   89      .
+       
+       
+   92  Find-Ordinal-Position.
+   93      Add 1 to CV-SCAN-SUB
+   94      .
