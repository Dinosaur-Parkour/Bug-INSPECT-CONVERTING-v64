@@ -1,110 +1,641 @@
-       CBL OPT(2)
-       IDENTIFICATION DIVISION.
+    1  CBL OPT(2)
+    2  IDENTIFICATION DIVISION.
     3  PROGRAM-ID.   ICVRT02.
-      *  Inspect Converting  EBCDIC to ASCII    BUG!!!!
-
-    6  ENVIRONMENT DIVISION.
-    7  INPUT-OUTPUT SECTION.
-
-    9  DATA DIVISION.
-   10   FILE SECTION.
-
-   12  WORKING-STORAGE SECTION.
-
-   14  01  EBCDIC-Set-01  PIC  X(89)  Value
-   15         X'F0F1F2F3F4F5F6F7F8F9818283848586878889919293949596979899
-   16 -        'A2A3A4A5A6A7A8A9C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3
-   17 -        'E4E5E6E7E8E9404B4C4D4E4F505A5B5C5D5E60616D6E6F7A7B7C7D7E
-   18 -        '7FE0C0D06B'.
-
-   20  01  ASCII-Set-01   PIC  X(89)  Value
-   21         X'303132333435363738396162636465666768696A6B6C6D6E6F707172
-   22 -        '737475767778797A4142434445464748494A4B4C4D4E4F5051525354
-   23 -        '55565758595A202E3C282B21265D242A293B2D1A5F3E3F3A2340273D
-   24 -        '225C7B7D2C'.
-
-
-   27  01  INSPECT-05-LEVELS.
-   28      05 EBCDIC-Set-05 PIC  X(89)  Value
-   29         X'F0F1F2F3F4F5F6F7F8F9818283848586878889919293949596979899
-   30 -        'A2A3A4A5A6A7A8A9C1C2C3C4C5C6C7C8C9D1D2D3D4D5D6D7D8D9E2E3
-   31 -        'E4E5E6E7E8E9404B4C4D4E4F505A5B5C5D5E60616D6E6F7A7B7C7D7E
-   32 -        '7FE0C0D06B'.
-
-   34      05 ASCII-Set-05  PIC  X(89)  Value
-   35         X'303132333435363738396162636465666768696A6B6C6D6E6F707172
-   36 -        '737475767778797A4142434445464748494A4B4C4D4E4F5051525354
-   37 -        '55565758595A202E3C282B21265D242A293B2D1A5F3E3F3A2340273D
-   38 -        '225C7B7D2C'.
-
-
-   41  01  DOC-01.
-   42      05 PIC X(50)
-   43      Value '123456789*123456789*123456789*123456789*123456789*'.
-   44      05 PIC X(50)
-   45      Value 'The quick Fox jumped over the lazy dog!           '.
-   46      05 PIC X(50)
-   47      Value 'Humpty Dumpty sat on a wall,                      '.
-   48      05 PIC X(50)
-   49      Value 'Humpty Dumpty had a great fall;                   '.
-   50      05 PIC X(50)
-   51      Value "All the King's horses                             ".
-   52      05 PIC X(50)
-   53      Value "And All the King's men,                           ".
-   54      05 PIC X(50)
-   55      Value "Couldn't put Humpty together again.               ".
-   56      05 PIC X(50)
-   57      Value '- - - - - - - - - - - - - - - - - - - - - - - - - '.
-   58      05 PIC X(50)
-   59      Value 'Star Light. Star Bright.  First Star I see in the '.
-   60      05 PIC X(50)
-   61      Value 'sky tonight!                                      '.
-   62      05 PIC X(50)
-   63      Value 'This is the last line in the Some-data.           '.
-
-   65  01  DOC-05   PIC X(550).
-
-
-   68  LINKAGE SECTION.
-
-   70  PROCEDURE DIVISION.
-   71      Perform Show-OPTIMIZE-Level
-   72      Move Doc-01 to Doc-05
-   73      Call 'A31BR14A' Using Doc-01, Doc-05
-
-      *    The following Inspect uses  01 levels for EBCDIC and ASCII
-   76      Inspect Doc-01   Converting EBCDIC-SET-01 to ASCII-SET-01
-
-      *    The following Inspect uses  05 levels for EBCDIC and ASCII
-   79      Inspect Doc-05   Converting EBCDIC-SET-05 to ASCII-SET-05
-
-   81      If Doc-01 = Doc-05
-   82         Display 'Doc-01 equal to Doc-05'
-   83      Else
-   84         Display 'There is a problem....'
-   85         Display '   Doc 01 and 05 are NOT equal'
-   86      End-If
-
-   88      Display ' '
-   89      Display 'Doc 01 ========================================='
-   90      Display doc-01 (1 : 300)
-   91      Display ' '
-   92      Display ' '
-   93      Display 'Doc 05 ========================================='
-   94      Display doc-05 (1 : 300)
-   95      GOBACK.
-
-
-
-   99  Show-OPTIMIZE-Level.
-  100  >>Evaluate  IGY-OPTIMIZE
-  101    >>When 0
-  102      Display 'Optimization level is: 0 - Non-Optimized'
-  103    >>When 1
-  104      Display 'Optimization level is: 1 - Some Optimization'
-  105    >>When 2
-  106      Display 'Optimization level is: 2 - Full Optimization'
-  107    >>When Other
-  108      Display 'Optimization level is: Unknown'
-  109  >> End-Evaluate
-  110      exit.
+      * Inspect Converting  EBCDIC to ASCII    BUG!!!!
+      *
+      * Modification history:
+      *   Reads the incoming EBCDIC feed file record by record and
+      *   writes the converted ASCII image to a real output dataset
+      *   instead of proving the table against a hardcoded literal.
+      *   Added an exception report of bytes the translate table does
+      *   not cover, so an uncovered feed character does not silently
+      *   ride through the conversion.
+      *   Doc-01/Doc-05 mismatches now write byte-level detail to a
+      *   reject dataset instead of a SYSOUT message only.
+      *   A31BR14A is now called after conversion with the before and
+      *   after images so it can write a real audit trail record.
+      *   Added checkpoint/restart support so a long conversion run
+      *   that abends partway through can resume from the last commit
+      *   point instead of reprocessing the whole file.
+      *   Direction (EBCDIC-to-ASCII or ASCII-to-EBCDIC) and code page
+      *   are now read from a control card instead of being wired to
+      *   EBCDIC-to-ASCII only.
+      *   Input/output records are now RDW-driven variable length
+      *   instead of a fixed 550-byte area, so variable-block feeds
+      *   convert record-for-record instead of only ever handling a
+      *   single hardcoded record size.
+      *   EBCDIC-Set-01/ASCII-Set-01 now carry the full code-page-037
+      *   mapping (all 256 byte values, including brackets, cent/
+      *   currency, tilde, caret, backtick and the control-character
+      *   range below X'40' instead of only the alphanumeric and
+      *   punctuation subset, so no byte value falls outside the
+      *   conversion.
+      *   Added a run-summary report -- records processed, bytes
+      *   substituted and elapsed time -- printed at GOBACK.
+      *   INFILE/OUTFILE/CTLCARD/EXCPRPT/REJECTDS/RESTARTF are now
+      *   dynamically assigned from the shared CVDDNAME dataset-name
+      *   variables (each defaulted to its usual ddname when this
+      *   program runs on its own), so the batch driver can repoint
+      *   them per entry without a dynamic-allocation call of its own.
+      *   A short-record edge case in the RDW handling is fixed: the
+      *   trailing bytes of Doc-01 beyond the current record length are
+      *   now cleared before the audit-trail call, so a short record
+      *   following a longer one no longer carries the longer record
+      *   leftover bytes into the audit image.  Every checkpoint-worthy
+      *   input status is now checked right after its OPEN, and every
+      *   converted record is now checkpointed as it is written, so an
+      *   abend between the old fixed checkpoint interval no longer
+      *   duplicates already-written output on restart.
+      *   RESTART-FILE now opens once and stays open for the run --
+      *   RESTARTF is a single control record, so it is now RELATIVE
+      *   organization and each checkpoint REWRITEs record 1 in place
+      *   instead of paying an OPEN/WRITE/CLOSE cycle every record.
+      *   OUTPUT-FILE/EXCEPTION-FILE/REJECT-FILE OPENs are now status-
+      *   checked the same way INPUT-FILE already was, so a failed OPEN
+      *   on any of them stops the run instead of writing into thin air.
+      *   The direction byte off the control card is now validated the
+      *   same way the code page already was: anything other than 'E' or
+      *   'A' abends the run instead of silently running the conversion
+      *   backwards.  The run-summary elapsed-seconds field is now wide
+      *   enough for a multi-hour run instead of truncating past four
+      *   digits.
+       
+   63  ENVIRONMENT DIVISION.
+   64  INPUT-OUTPUT SECTION.
+   65  FILE-CONTROL.
+   66      SELECT INPUT-FILE  ASSIGN TO DYNAMIC CV-INFILE-DSN
+   67          ORGANIZATION IS SEQUENTIAL
+   68          FILE STATUS IS CV-INFILE-STATUS.
+       
+   70      SELECT OUTPUT-FILE ASSIGN TO DYNAMIC CV-OUTFILE-DSN
+   71          ORGANIZATION IS SEQUENTIAL
+   72          FILE STATUS IS CV-OUTFILE-STATUS.
+       
+   74      SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC CV-EXCPRPT-DSN
+   75          ORGANIZATION IS LINE SEQUENTIAL
+   76          FILE STATUS IS CV-EXCEPT-STATUS.
+       
+   78      SELECT REJECT-FILE ASSIGN TO DYNAMIC CV-REJECTDS-DSN
+   79          ORGANIZATION IS LINE SEQUENTIAL
+   80          FILE STATUS IS CV-REJECT-STATUS.
+       
+   82      SELECT RESTART-FILE ASSIGN TO DYNAMIC CV-RESTARTF-DSN
+   83          ORGANIZATION IS RELATIVE
+   84          ACCESS MODE IS RANDOM
+   85          RELATIVE KEY IS CV-RESTART-KEY
+   86          FILE STATUS IS CV-RESTART-STATUS.
+       
+   88      SELECT CONTROL-CARD-FILE ASSIGN TO DYNAMIC CV-CTLCARD-DSN
+   89          ORGANIZATION IS LINE SEQUENTIAL
+   90          FILE STATUS IS CV-CTLCARD-STATUS.
+       
+   92  DATA DIVISION.
+   93  FILE SECTION.
+       
+   95  FD  INPUT-FILE
+   96      RECORD IS VARYING IN SIZE FROM 1 TO 32756 CHARACTERS
+   97      DEPENDING ON CV-IN-REC-LEN.
+   98  01  IN-REC                     PIC X(32756).
+       
+  100  FD  OUTPUT-FILE
+  101      RECORD IS VARYING IN SIZE FROM 1 TO 32756 CHARACTERS
+  102      DEPENDING ON CV-OUT-REC-LEN.
+  103  01  OUT-REC                    PIC X(32756).
+       
+  105  FD  EXCEPTION-FILE.
+  106  01  EXCEPT-REPORT-LINE         PIC X(80).
+       
+  108  FD  REJECT-FILE.
+  109  01  REJECT-REPORT-LINE         PIC X(80).
+       
+  111  FD  RESTART-FILE.
+  112  COPY RESTCTRL.
+       
+  114  FD  CONTROL-CARD-FILE.
+  115  01  CTLCARD-LINE               PIC X(80).
+       
+  117  WORKING-STORAGE SECTION.
+       
+  119  COPY CVDDNAME.
+       
+  121  01  EBCDIC-Set-01  PIC  X(256) Value
+  122         X'000102030405060708090A0B0C0D0E0F101112131415161718191A1B
+      -        '1C1D1E1F202122232425262728292A2B2C2D2E2F3031323334353637
+      -        '38393A3B3C3D3E3F404142434445464748494A4B4C4D4E4F50515253
+      -        '5455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F
+      -        '707172737475767778797A7B7C7D7E7F808182838485868788898A8B
+      -        '8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7
+      -        'A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBFC0C1C2C3
+      -        'C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF
+      -        'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFB
+      -        'FCFDFEFF'.
+       
+  133  01  ASCII-Set-01   PIC  X(256) Value
+  134         X'000102039C09867F978D8E0B0C0D0E0F101112139D8508871819928F
+      -        '1C1D1E1F80818283840A171B88898A8B8C0506079091169394959604
+      -        '98999A9B14159E1A20A0E2E4E0E1E3E5E7F1A22E3C282B7C26E9EAEB
+      -        'E8EDEEEFECDF21242A293BAC2D2FC2C4C0C1C3C5C7D1A62C255F3E3F
+      -        'F8C9CACBC8CDCECFCC603A2340273D22D8616263646566676869ABBB
+      -        'F0FDFEB1B06A6B6C6D6E6F707172AABAE6B8C6A4B57E737475767778
+      -        '797AA1BFD0DDDEAE5EA3A5B7A9A7B6BCBDBE5B5DAFA8B4D77B414243
+      -        '444546474849ADF4F6F2F3F57D4A4B4C4D4E4F505152B9FBFCF9FAFF
+      -        '5CF7535455565758595AB2D4D6D2D3D530313233343536373839B3DB
+      -        'DCD9DA9F'.
+       
+       
+  146  01  INSPECT-05-LEVELS.
+  147      05 EBCDIC-Set-05 PIC  X(256) Value
+  148         X'000102030405060708090A0B0C0D0E0F101112131415161718191A1B
+      -        '1C1D1E1F202122232425262728292A2B2C2D2E2F3031323334353637
+      -        '38393A3B3C3D3E3F404142434445464748494A4B4C4D4E4F50515253
+      -        '5455565758595A5B5C5D5E5F606162636465666768696A6B6C6D6E6F
+      -        '707172737475767778797A7B7C7D7E7F808182838485868788898A8B
+      -        '8C8D8E8F909192939495969798999A9B9C9D9E9FA0A1A2A3A4A5A6A7
+      -        'A8A9AAABACADAEAFB0B1B2B3B4B5B6B7B8B9BABBBCBDBEBFC0C1C2C3
+      -        'C4C5C6C7C8C9CACBCCCDCECFD0D1D2D3D4D5D6D7D8D9DADBDCDDDEDF
+      -        'E0E1E2E3E4E5E6E7E8E9EAEBECEDEEEFF0F1F2F3F4F5F6F7F8F9FAFB
+      -        'FCFDFEFF'.
+       
+  159      05 ASCII-Set-05  PIC  X(256) Value
+  160         X'000102039C09867F978D8E0B0C0D0E0F101112139D8508871819928F
+      -        '1C1D1E1F80818283840A171B88898A8B8C0506079091169394959604
+      -        '98999A9B14159E1A20A0E2E4E0E1E3E5E7F1A22E3C282B7C26E9EAEB
+      -        'E8EDEEEFECDF21242A293BAC2D2FC2C4C0C1C3C5C7D1A62C255F3E3F
+      -        'F8C9CACBC8CDCECFCC603A2340273D22D8616263646566676869ABBB
+      -        'F0FDFEB1B06A6B6C6D6E6F707172AABAE6B8C6A4B57E737475767778
+      -        '797AA1BFD0DDDEAE5EA3A5B7A9A7B6BCBDBE5B5DAFA8B4D77B414243
+      -        '444546474849ADF4F6F2F3F57D4A4B4C4D4E4F505152B9FBFCF9FAFF
+      -        '5CF7535455565758595AB2D4D6D2D3D530313233343536373839B3DB
+      -        'DCD9DA9F'.
+       
+  171  01  DOC-01                     PIC X(32756).
+  172  01  DOC-05                     PIC X(32756).
+  173  01  CV-ORIGINAL-REC            PIC X(32756).
+       
+  175  01  CV-FILE-SWITCHES.
+  176      05 CV-INFILE-STATUS        PIC X(02) Value '00'.
+  177      05 CV-OUTFILE-STATUS       PIC X(02) Value '00'.
+  178      05 CV-EXCEPT-STATUS        PIC X(02) Value '00'.
+  179      05 CV-REJECT-STATUS        PIC X(02) Value '00'.
+  180      05 CV-RESTART-STATUS       PIC X(02) Value '00'.
+  181      05 CV-CTLCARD-STATUS       PIC X(02) Value '00'.
+  182      05 CV-EOF-SWITCH           PIC X(01) Value 'N'.
+  183         88 CV-END-OF-INPUT             Value 'Y'.
+  184      05 CV-RESTARTING-SWITCH    PIC X(01) Value 'N'.
+  185         88 CV-IS-RESTARTING           Value 'Y'.
+       
+  187  01  CV-RECORD-COUNT            PIC 9(09) COMP Value ZERO.
+  188  01  CV-BYTE-INDEX              PIC 9(05) COMP.
+  189  01  CV-RESTART-KEY             PIC 9(04) COMP Value 1.
+       
+      * CV-IN-REC-LEN/CV-OUT-REC-LEN are the RECORD ... DEPENDING ON
+      * items for INPUT-FILE/OUTPUT-FILE; the runtime sets CV-IN-REC-LEN
+      * from the RDW on each read and consults CV-OUT-REC-LEN to build
+      * the RDW on each write.
+  195  01  CV-IN-REC-LEN              PIC 9(05) COMP.
+  196  01  CV-OUT-REC-LEN             PIC 9(05) COMP.
+       
+  198  01  CV-AUDIT-TABLE-NAME         PIC X(20).
+  199  01  CV-MATCH-TALLY             PIC 9(04) COMP.
+       
+      * Direction and code page are read from a control card at start-
+      * up (see Establish-Conversion-Control).  If the card is missing
+      * or empty, EBCDIC-to-ASCII / CP037 is assumed.
+  204  01  CV-CTLCARD-VIEW REDEFINES CTLCARD-LINE.
+  205      05 CV-DIRECTION            PIC X(01).
+  206         88 CV-DIR-EBCDIC-TO-ASCII      Value 'E'.
+  207         88 CV-DIR-ASCII-TO-EBCDIC      Value 'A'.
+  208      05 FILLER                  PIC X(01).
+  209      05 CV-CODEPAGE-NAME        PIC X(08).
+  210      05 FILLER                  PIC X(70).
+       
+  212  01  CV-SOURCE-ALPHABET         PIC X(256).
+       
+  214  01  CV-RESTART-POINT           PIC 9(09) COMP Value ZERO.
+  215  01  CV-EXCEPT-COUNT            PIC 9(09) COMP Value ZERO.
+  216  01  CV-EXCEPT-BYTE-HEX         PIC X(02).
+       
+  218  01  CV-EXCEPT-DETAIL-LINE.
+  219      05 FILLER                  PIC X(01) Value SPACE.
+  220      05 CV-EXCEPT-REC-NBR       PIC ZZZZZZZZ9.
+  221      05 FILLER                  PIC X(11) Value ' - OFFSET '.
+  222      05 CV-EXCEPT-OFFSET        PIC ZZZZ9.
+  223      05 FILLER                  PIC X(15) Value ' - EBCDIC BYTE '.
+  224      05 CV-EXCEPT-BYTE-DISPLAY  PIC X(02).
+       
+  226  01  CV-EXCEPT-SUMMARY-LINE.
+  227      05 FILLER                  PIC X(24) Value
+  228         'TOTAL EXCEPTION BYTES: '.
+  229      05 CV-EXCEPT-TOTAL-ED      PIC ZZZZZZZZ9.
+       
+  231  01  CV-REJECT-COUNT            PIC 9(09) COMP Value ZERO.
+  232  01  CV-REJECT-RECORD-COUNT     PIC 9(09) COMP Value ZERO.
+  233  01  CV-REJECT-EBCDIC-HEX       PIC X(02).
+  234  01  CV-REJECT-DOC01-HEX        PIC X(02).
+  235  01  CV-REJECT-DOC05-HEX        PIC X(02).
+       
+  237  01  CV-REJECT-DETAIL-LINE.
+  238      05 FILLER                  PIC X(01) Value SPACE.
+  239      05 CV-REJECT-REC-NBR       PIC ZZZZZZZZ9.
+  240      05 FILLER                  PIC X(11) Value ' - OFFSET '.
+  241      05 CV-REJECT-OFFSET        PIC ZZZZ9.
+  242      05 FILLER                  PIC X(15) Value ' - EBCDIC = '.
+  243      05 CV-REJECT-EBCDIC-DISP   PIC X(02).
+  244      05 FILLER                  PIC X(11) Value ' - DOC01 = '.
+  245      05 CV-REJECT-DOC01-DISP    PIC X(02).
+  246      05 FILLER                  PIC X(11) Value ' - DOC05 = '.
+  247      05 CV-REJECT-DOC05-DISP    PIC X(02).
+       
+  249  01  CV-REJECT-SUMMARY-LINE.
+  250      05 FILLER                  PIC X(26) Value
+  251         'TOTAL MISMATCHED BYTES:  '.
+  252      05 CV-REJECT-TOTAL-ED      PIC ZZZZZZZZ9.
+       
+  254  01  CV-RUN-RECORD-COUNT        PIC 9(09) COMP Value ZERO.
+  255  01  CV-RUN-SUBST-COUNT         PIC 9(09) COMP Value ZERO.
+       
+  257  01  CV-RUN-START-TIME          PIC 9(08).
+  258  01  CV-RUN-START-VIEW REDEFINES CV-RUN-START-TIME.
+  259      05 CV-START-HH             PIC 9(02).
+  260      05 CV-START-MM             PIC 9(02).
+  261      05 CV-START-SS             PIC 9(02).
+  262      05 CV-START-HS             PIC 9(02).
+       
+  264  01  CV-RUN-END-TIME            PIC 9(08).
+  265  01  CV-RUN-END-VIEW   REDEFINES CV-RUN-END-TIME.
+  266      05 CV-END-HH               PIC 9(02).
+  267      05 CV-END-MM               PIC 9(02).
+  268      05 CV-END-SS               PIC 9(02).
+  269      05 CV-END-HS               PIC 9(02).
+       
+  271  01  CV-ELAPSED-SECONDS         PIC 9(07) COMP.
+       
+  273  01  CV-RUN-SUMMARY-REC-LINE.
+  274      05 FILLER                  PIC X(20) Value
+  275         'RECORDS PROCESSED : '.
+  276      05 CV-SUMMARY-RECS-ED      PIC ZZZZZZZZ9.
+       
+  278  01  CV-RUN-SUMMARY-SUB-LINE.
+  279      05 FILLER                  PIC X(20) Value
+  280         'BYTES SUBSTITUTED : '.
+  281      05 CV-SUMMARY-SUBS-ED      PIC ZZZZZZZZ9.
+       
+  283  01  CV-RUN-SUMMARY-TIME-LINE.
+  284      05 FILLER                  PIC X(20) Value
+  285         'ELAPSED SECONDS   : '.
+  286      05 CV-SUMMARY-SECS-ED      PIC ZZZZZZ9.
+       
+  288  LINKAGE SECTION.
+       
+  290  PROCEDURE DIVISION.
+       
+  292  0000-MAINLINE.
+  293      Accept CV-RUN-START-TIME From Time
+  294      Perform Show-OPTIMIZE-Level
+  295      Perform Establish-Default-DDNAMES
+  296      Perform Establish-Conversion-Control
+  297      Perform Establish-Restart-Point
+       
+  299      Open Input INPUT-FILE
+  300      If CV-INFILE-STATUS Not = '00'
+  301         Display 'ICVRT02: INFILE OPEN FAILED - STATUS '
+  302            CV-INFILE-STATUS
+  303         Move 16 to Return-Code
+  304         Goback
+  305      End-If
+       
+  307      If CV-IS-RESTARTING
+  308         Open Extend OUTPUT-FILE
+  309         Open Extend EXCEPTION-FILE
+  310         Open Extend REJECT-FILE
+  311      Else
+  312         Open Output OUTPUT-FILE
+  313         Open Output EXCEPTION-FILE
+  314         Open Output REJECT-FILE
+  315      End-If
+       
+  317      If CV-OUTFILE-STATUS Not = '00'
+  318         Display 'ICVRT02: OUTFILE OPEN FAILED - STATUS '
+  319            CV-OUTFILE-STATUS
+  320         Move 16 to Return-Code
+  321         Goback
+  322      End-If
+  323      If CV-EXCEPT-STATUS Not = '00'
+  324         Display 'ICVRT02: EXCPRPT OPEN FAILED - STATUS '
+  325            CV-EXCEPT-STATUS
+  326         Move 16 to Return-Code
+  327         Goback
+  328      End-If
+  329      If CV-REJECT-STATUS Not = '00'
+  330         Display 'ICVRT02: REJECTDS OPEN FAILED - STATUS '
+  331            CV-REJECT-STATUS
+  332         Move 16 to Return-Code
+  333         Goback
+  334      End-If
+       
+  336      If CV-IS-RESTARTING
+  337         Perform Skip-Converted-Record
+  338            Varying CV-RECORD-COUNT From 1 By 1
+  339            Until CV-RECORD-COUNT > CV-RESTART-POINT
+  340               Or CV-END-OF-INPUT
+  341         Move CV-RESTART-POINT to CV-RECORD-COUNT
+  342      End-If
+       
+  344      Perform Convert-One-Record
+  345         Until CV-END-OF-INPUT
+       
+  347      Move CV-EXCEPT-COUNT to CV-EXCEPT-TOTAL-ED
+  348      Write EXCEPT-REPORT-LINE From CV-EXCEPT-SUMMARY-LINE
+       
+  350      Move CV-REJECT-COUNT to CV-REJECT-TOTAL-ED
+  351      Write REJECT-REPORT-LINE From CV-REJECT-SUMMARY-LINE
+       
+  353      Perform Clear-Restart-Point
+       
+  355      Accept CV-RUN-END-TIME From Time
+  356      Perform Compute-Elapsed-Time
+  357      Perform Write-Run-Summary
+       
+  359      Close INPUT-FILE
+  360      Close OUTPUT-FILE
+  361      Close EXCEPTION-FILE
+  362      Close REJECT-FILE
+  363      Close RESTART-FILE
+  364      Goback.
+       
+       
+  367  Convert-One-Record.
+  368      Read INPUT-FILE Into DOC-01
+  369         At End
+  370            Set CV-END-OF-INPUT to True
+  371         Not At End
+  372            Add 1 to CV-RECORD-COUNT
+  373            Add 1 to CV-RUN-RECORD-COUNT
+       
+      * Read Into only moves as many bytes as this record actually has;
+      * the trailing bytes of Doc-01 beyond that still hold whatever a
+      * longer prior record left there.  Blank them out here, before
+      * they get carried into CV-ORIGINAL-REC/Doc-05 and on into the
+      * 550-byte audit image below, so a short record never audits with
+      * another record's leftover bytes.
+  381            If CV-IN-REC-LEN < 550
+  382               Move Spaces to Doc-01 (CV-IN-REC-LEN + 1 :
+  383                  550 - CV-IN-REC-LEN)
+  384            End-If
+       
+  386            Move Doc-01 to CV-ORIGINAL-REC
+  387            Move Doc-01 to Doc-05
+       
+      * The following Inspect uses  01 levels for EBCDIC/ASCII
+      * The following Inspect uses  05 levels for EBCDIC/ASCII
+      * Both Inspects are limited to the bytes CV-IN-REC-LEN reports
+      * for this record, so a shorter record in a variable-block feed
+      * does not drag stale bytes from a longer prior record along.
+  394            If CV-DIR-EBCDIC-TO-ASCII
+  395               Inspect Doc-01 (1 : CV-IN-REC-LEN)
+  396                  Converting EBCDIC-SET-01 to ASCII-SET-01
+  397               Inspect Doc-05 (1 : CV-IN-REC-LEN)
+  398                  Converting EBCDIC-SET-05 to ASCII-SET-05
+  399            Else
+  400               Inspect Doc-01 (1 : CV-IN-REC-LEN)
+  401                  Converting ASCII-SET-01 to EBCDIC-SET-01
+  402               Inspect Doc-05 (1 : CV-IN-REC-LEN)
+  403                  Converting ASCII-SET-05 to EBCDIC-SET-05
+  404            End-If
+       
+      * A31BR14A's audit interface is a fixed 550-byte before/after
+      * image (unchanged since it was introduced); a feed record longer
+      * than that is audited on its first 550 bytes only.
+  409            Call 'A31BR14A' Using CV-ORIGINAL-REC (1 : 550),
+  410                 Doc-01 (1 : 550), CV-AUDIT-TABLE-NAME
+       
+  412            If Doc-01 (1 : CV-IN-REC-LEN) =
+  413               Doc-05 (1 : CV-IN-REC-LEN)
+  414               Display 'Doc-01 equal to Doc-05'
+  415            Else
+  416               Display 'There is a problem....'
+  417               Display '   Doc 01 and 05 are NOT equal'
+  418               Add 1 to CV-REJECT-RECORD-COUNT
+  419               Perform Report-Mismatch-Byte
+  420                  Varying CV-BYTE-INDEX From 1 By 1
+  421                  Until CV-BYTE-INDEX > CV-IN-REC-LEN
+  422            End-If
+       
+  424            Perform Check-Exception-Byte
+  425               Varying CV-BYTE-INDEX From 1 By 1
+  426               Until CV-BYTE-INDEX > CV-IN-REC-LEN
+       
+  428            Perform Count-Substituted-Byte
+  429               Varying CV-BYTE-INDEX From 1 By 1
+  430               Until CV-BYTE-INDEX > CV-IN-REC-LEN
+       
+  432            Move CV-IN-REC-LEN to CV-OUT-REC-LEN
+  433            Move Doc-01 to Out-Rec
+  434            Write Out-Rec
+  435            Perform Write-Restart-Checkpoint
+  436      End-Read
+  437      .
+       
+       
+      * Each of these dataset-name items is shared (EXTERNAL) with a
+      * calling driver, so a run started by the driver already has them
+      * pointed at this entry's paths; a run started directly under the
+      * original JCL finds them unset and gets the usual fixed ddnames.
+      * An EXTERNAL item starts out at LOW-VALUES rather than SPACES
+      * until some program in the run unit moves something into it, so
+      * both conditions are tested.
+  447  Establish-Default-DDNAMES.
+  448      If CV-INFILE-DSN = SPACES Or LOW-VALUES
+  449         Move 'INFILE' to CV-INFILE-DSN
+  450      End-If
+  451      If CV-OUTFILE-DSN = SPACES Or LOW-VALUES
+  452         Move 'OUTFILE' to CV-OUTFILE-DSN
+  453      End-If
+  454      If CV-CTLCARD-DSN = SPACES Or LOW-VALUES
+  455         Move 'CTLCARD' to CV-CTLCARD-DSN
+  456      End-If
+  457      If CV-EXCPRPT-DSN = SPACES Or LOW-VALUES
+  458         Move 'EXCPRPT' to CV-EXCPRPT-DSN
+  459      End-If
+  460      If CV-REJECTDS-DSN = SPACES Or LOW-VALUES
+  461         Move 'REJECTDS' to CV-REJECTDS-DSN
+  462      End-If
+  463      If CV-RESTARTF-DSN = SPACES Or LOW-VALUES
+  464         Move 'RESTARTF' to CV-RESTARTF-DSN
+  465      End-If
+  466      .
+       
+       
+  469  Establish-Conversion-Control.
+  470      Move 'E' to CV-DIRECTION
+  471      Move 'CP037   ' to CV-CODEPAGE-NAME
+       
+  473      Open Input CONTROL-CARD-FILE
+  474      If CV-CTLCARD-STATUS = '00'
+  475         Read CONTROL-CARD-FILE
+  476         Close CONTROL-CARD-FILE
+      * A blank control-card record (present but empty) is treated the
+      * same as a missing one -- otherwise it would wipe out the
+      * defaults set above instead of falling back to them.
+  480         If CTLCARD-LINE = SPACES
+  481            Move 'E' to CV-DIRECTION
+  482            Move 'CP037   ' to CV-CODEPAGE-NAME
+  483         End-If
+  484      End-If
+       
+  486      If CV-CODEPAGE-NAME Not = 'CP037   '
+  487         Display 'ICVRT02: UNSUPPORTED CODE PAGE - '
+  488            CV-CODEPAGE-NAME
+  489         Move 16 to Return-Code
+  490         Goback
+  491      End-If
+       
+  493      If Not CV-DIR-EBCDIC-TO-ASCII
+  494         And Not CV-DIR-ASCII-TO-EBCDIC
+  495         Display 'ICVRT02: UNSUPPORTED DIRECTION - '
+  496            CV-DIRECTION
+  497         Move 16 to Return-Code
+  498         Goback
+  499      End-If
+       
+  501      If CV-DIR-EBCDIC-TO-ASCII
+  502         Move EBCDIC-Set-01 to CV-SOURCE-ALPHABET
+  503         String CV-CODEPAGE-NAME Delimited By Space
+  504            '-E2A' Delimited By Size
+  505            Into CV-AUDIT-TABLE-NAME
+  506      Else
+  507         Move ASCII-Set-01 to CV-SOURCE-ALPHABET
+  508         String CV-CODEPAGE-NAME Delimited By Space
+  509            '-A2E' Delimited By Size
+  510            Into CV-AUDIT-TABLE-NAME
+  511      End-If
+  512      .
+       
+       
+      * RESTARTF holds one RELATIVE record (key 1) that this run keeps
+      * open for its own life and REWRITEs in place at every checkpoint,
+      * instead of paying an OPEN/WRITE/CLOSE cycle per checkpoint.  A
+      * first-ever run finds no such record, so one is created here.
+  519  Establish-Restart-Point.
+  520      Move 0 to CV-RESTART-POINT
+  521      Move 1 to CV-RESTART-KEY
+  522      Open I-O RESTART-FILE
+  523      If CV-RESTART-STATUS Not = '00'
+  524         Open Output RESTART-FILE
+  525         Move 0 to CV-RESTART-LAST-REC-NBR
+  526         Move 0 to CV-RESTART-LAST-STEP
+  527         Write CV-RESTART-CONTROL-RECORD
+  528         Close RESTART-FILE
+  529         Open I-O RESTART-FILE
+  530      End-If
+  531      Read RESTART-FILE
+  532      If CV-RESTART-STATUS = '00'
+  533         And CV-RESTART-LAST-REC-NBR > 0
+  534         Move CV-RESTART-LAST-REC-NBR to CV-RESTART-POINT
+  535         Set CV-IS-RESTARTING to True
+  536      End-If
+  537      .
+       
+       
+  540  Skip-Converted-Record.
+  541      Read INPUT-FILE Into DOC-01
+  542         At End
+  543            Set CV-END-OF-INPUT to True
+  544      End-Read
+  545      .
+       
+       
+      * Checkpointed after every record (not on a fixed interval) so an
+      * abend can never leave output already written past the last
+      * checkpoint -- a restart would otherwise reconvert and duplicate
+      * those records in Output-File.
+  552  Write-Restart-Checkpoint.
+  553      Move CV-RECORD-COUNT to CV-RESTART-LAST-REC-NBR
+  554      Move 0 to CV-RESTART-LAST-STEP
+  555      Rewrite CV-RESTART-CONTROL-RECORD
+  556      .
+       
+       
+  559  Clear-Restart-Point.
+  560      Move 0 to CV-RESTART-LAST-REC-NBR
+  561      Move 0 to CV-RESTART-LAST-STEP
+  562      Rewrite CV-RESTART-CONTROL-RECORD
+  563      .
+       
+       
+  566  Check-Exception-Byte.
+  567      Move 0 to CV-MATCH-TALLY
+  568      Inspect CV-SOURCE-ALPHABET Tallying CV-MATCH-TALLY
+  569         For All CV-ORIGINAL-REC (CV-BYTE-INDEX : 1)
+  570      If CV-MATCH-TALLY = 0
+  571         Add 1 to CV-EXCEPT-COUNT
+  572         Move CV-RECORD-COUNT to CV-EXCEPT-REC-NBR
+  573         Move CV-BYTE-INDEX to CV-EXCEPT-OFFSET
+  574         Call 'CVHEXCVT' Using CV-ORIGINAL-REC (CV-BYTE-INDEX : 1),
+  575                 CV-EXCEPT-BYTE-HEX
+  576         Move CV-EXCEPT-BYTE-HEX to CV-EXCEPT-BYTE-DISPLAY
+  577         Write EXCEPT-REPORT-LINE From CV-EXCEPT-DETAIL-LINE
+  578      End-If
+  579      .
+       
+       
+  582  Report-Mismatch-Byte.
+  583      If Doc-01 (CV-BYTE-INDEX : 1) Is Not Equal To
+  584         Doc-05 (CV-BYTE-INDEX : 1)
+  585         Add 1 to CV-REJECT-COUNT
+  586         Move CV-RECORD-COUNT to CV-REJECT-REC-NBR
+  587         Move CV-BYTE-INDEX to CV-REJECT-OFFSET
+  588         Call 'CVHEXCVT' Using CV-ORIGINAL-REC (CV-BYTE-INDEX : 1),
+  589                 CV-REJECT-EBCDIC-HEX
+  590         Call 'CVHEXCVT' Using DOC-01 (CV-BYTE-INDEX : 1),
+  591                 CV-REJECT-DOC01-HEX
+  592         Call 'CVHEXCVT' Using DOC-05 (CV-BYTE-INDEX : 1),
+  593                 CV-REJECT-DOC05-HEX
+  594         Move CV-REJECT-EBCDIC-HEX to CV-REJECT-EBCDIC-DISP
+  595         Move CV-REJECT-DOC01-HEX to CV-REJECT-DOC01-DISP
+  596         Move CV-REJECT-DOC05-HEX to CV-REJECT-DOC05-DISP
+  597         Write REJECT-REPORT-LINE From CV-REJECT-DETAIL-LINE
+  598      End-If
+  599      .
+       
+       
+  602  Count-Substituted-Byte.
+  603      If CV-ORIGINAL-REC (CV-BYTE-INDEX : 1) Is Not Equal To
+  604         Doc-01 (CV-BYTE-INDEX : 1)
+  605         Add 1 to CV-RUN-SUBST-COUNT
+  606      End-If
+  607      .
+       
+       
+  610  Compute-Elapsed-Time.
+  611      Compute CV-ELAPSED-SECONDS =
+  612         ((CV-END-HH * 3600) + (CV-END-MM * 60) + CV-END-SS) -
+  613         ((CV-START-HH * 3600) + (CV-START-MM * 60) + CV-START-SS)
+  614      If CV-ELAPSED-SECONDS < 0
+  615         Add 86400 to CV-ELAPSED-SECONDS
+  616      End-If
+  617      .
+       
+       
+  620  Write-Run-Summary.
+  621      Move CV-RUN-RECORD-COUNT to CV-SUMMARY-RECS-ED
+  622      Display CV-RUN-SUMMARY-REC-LINE
+  623      Move CV-RUN-SUBST-COUNT to CV-SUMMARY-SUBS-ED
+  624      Display CV-RUN-SUMMARY-SUB-LINE
+  625      Move CV-ELAPSED-SECONDS to CV-SUMMARY-SECS-ED
+  626      Display CV-RUN-SUMMARY-TIME-LINE
+  627      .
+       
+       
+  630  Show-OPTIMIZE-Level.
+  631  >>Evaluate  IGY-OPTIMIZE
+  632  >>When 0
+  633      Display 'Optimization level is: 0 - Non-Optimized'
+  634  >>When 1
+  635      Display 'Optimization level is: 1 - Some Optimization'
+  636  >>When 2
+  637      Display 'Optimization level is: 2 - Full Optimization'
+  638  >>When Other
+  639      Display 'Optimization level is: Unknown'
+  640  >> End-Evaluate
+  641      exit.
