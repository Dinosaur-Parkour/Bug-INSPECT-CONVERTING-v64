@@ -1,68 +1,344 @@
-       CBL OPT(2)
-       IDENTIFICATION DIVISION.
+    1  CBL OPT(2)
+    2  IDENTIFICATION DIVISION.
     3  PROGRAM-ID.   ICVRT03.
-      *  Inspect Converting  EBCDIC to ASCII    BUG!!!!
-
-    6  ENVIRONMENT DIVISION.
-    7  INPUT-OUTPUT SECTION.
-
-    9  DATA DIVISION.
-   10   FILE SECTION.
-
-   12  WORKING-STORAGE SECTION.
-
-
-   15  01  Spaces-To-Underscore.
-   16      05 SPACES-10       PIC X(10) Value X'40000102030405060708'.
-   17      05 Under-Scores-10 PIC X(10) Value X'6D6D6D6D6D6D6D6D6D6D'.
+      * Inspect Converting  EBCDIC to ASCII    BUG!!!!
       *
-   19      05 SPACES-17       PIC X(17) Value X'40000102030405060708090A
-   20 -        '0B0C0D0E0F'.
-   21      05 Under-Scores-17 PIC X(17) Value X'6D6D6D6D6D6D6D6D6D6D6D6D
-   22 -        '6D6D6D6D6D'.
-
-   24  01  DOC-01.
-   25      05 PIC X(50)
-   26      Value '123456789*123456789*123456789*123456789*123456789*'.
-   27      05 PIC X(50)
-   28      Value 'The quick Fox jumped over the lazy dog!           '.
-   29      05 PIC X(50)
-   30      Value 'Humpty Dumpty sat on a wall,                      '.
-   31      05 PIC X(50)
-   32      Value 'Humpty Dumpty had a great fall;                   '.
-   33      05 PIC X(50)
-   34      Value "All the King's horses                             ".
-   35      05 PIC X(50)
-   36      Value "And All the King's men,                           ".
-   37      05 PIC X(50)
-   38      Value "Couldn't put Humpty together again.               ".
-   39      05 PIC X(50)
-   40      Value '-                                                 '.
-   41      05 PIC X(50)
-   42      Value 'Star Light. Star Bright.  First Star I see in the '.
-   43      05 PIC X(50)
-   44      Value 'sky tonight!                                      '.
-   45      05 PIC X(50)
-   46      Value 'This is the last line in the Some-data.           '.
-
-   48  01  DOC-05   PIC X(550).
-
-
-   51  LINKAGE SECTION.
-
-   53  PROCEDURE DIVISION.
-   54      Call 'A31BR14A' Using Doc-01
-   55      Move Doc-01 to Doc-05
-   56      Inspect Doc-05   Converting SPACES-10 to Under-Scores-10
-   57      Display '10: ' doc-05 (1 : 200)
-
-   59      Display ' '
-   60      Call 'A31BR14A' Using Doc-01
-   61      Move Doc-01 to Doc-05
-   62      Inspect Doc-05   Converting SPACES-17 to Under-Scores-17
-   63      Display '17: ' doc-05 (1 : 200)
-
-   65      GOBACK.
-
-
-
+      * Modification history:
+      *   A31BR14A is now called after each conversion with the
+      *   before/after images and the translate table used, so it
+      *   can write a real audit trail record instead of acting as
+      *   a bare breakpoint hook.
+      *   Added checkpoint/restart support: each substitution step is
+      *   logged to a restart control record, so a rerun after an
+      *   abend skips the step(s) already completed.
+      *   Replaced the hardcoded Spaces-To-Underscore pair with a
+      *   general single-byte substitution mode: the FROM/TO byte
+      *   pairs and the target record length are now read from a
+      *   control file at execution time instead of being wired in.
+      *   Added a run-summary report -- records processed, bytes
+      *   substituted and elapsed time -- printed at GOBACK.
+      *   SUBCTLF/RESTARTF are now dynamically assigned from the shared
+      *   CVDDNAME dataset-name variables (each defaulted to its usual
+      *   ddname when this program runs on its own), so the batch driver
+      *   can repoint them per entry.  A failed CONTROL-FILE open now
+      *   fails the run cleanly instead of leaving the substitution
+      *   table empty, and the control-file-driven target length and
+      *   pair count are now checked against the storage they index
+      *   before use, and a CVHEXTOB call that cannot resolve its hex
+      *   text now aborts the run instead of loading a garbage byte.
+      *   RESTARTF is now RELATIVE organization, opened once and
+      *   rewritten in place, matching ICVRT02 -- keeps both programs
+      *   consistent about how the control record stays open for a run.
+      *   A successful Convert-Step now clears the restart point instead
+      *   of leaving it set to step 1 -- RESTARTF is keyed off the
+      *   recurring dataset label, not a run-instance id, so a run that
+      *   finishes clean has to leave RESTARTF ready for the next run
+      *   instead of making every later run against that label see the
+      *   prior completion and skip its own conversion.  A control file
+      *   with a header record but no FROM/TO pairs is now rejected
+      *   before Convert-Step instead of reaching the INSPECT with a
+      *   zero-length reference modification.
+       
+   42  ENVIRONMENT DIVISION.
+   43  INPUT-OUTPUT SECTION.
+   44  FILE-CONTROL.
+   45      SELECT CONTROL-FILE ASSIGN TO DYNAMIC CV-SUBCTLF-DSN
+   46          ORGANIZATION IS LINE SEQUENTIAL
+   47          FILE STATUS IS CV-CONTROL-STATUS.
+       
+   49      SELECT RESTART-FILE ASSIGN TO DYNAMIC CV-RESTARTF-DSN
+   50          ORGANIZATION IS RELATIVE
+   51          ACCESS MODE IS RANDOM
+   52          RELATIVE KEY IS CV-RESTART-KEY
+   53          FILE STATUS IS CV-RESTART-STATUS.
+       
+   55  DATA DIVISION.
+   56  FILE SECTION.
+       
+   58  FD  CONTROL-FILE.
+   59  01  CONTROL-FILE-LINE          PIC X(80).
+       
+   61  FD  RESTART-FILE.
+   62  COPY RESTCTRL.
+       
+   64  WORKING-STORAGE SECTION.
+       
+   66  COPY CVDDNAME.
+       
+   68  01  DOC-01.
+   69      05 PIC X(50)
+   70      Value '123456789*123456789*123456789*123456789*123456789*'.
+   71      05 PIC X(50)
+   72      Value 'The quick Fox jumped over the lazy dog!           '.
+   73      05 PIC X(50)
+   74      Value 'Humpty Dumpty sat on a wall,                      '.
+   75      05 PIC X(50)
+   76      Value 'Humpty Dumpty had a great fall;                   '.
+   77      05 PIC X(50)
+   78      Value "All the King's horses                             ".
+   79      05 PIC X(50)
+   80      Value "And All the King's men,                           ".
+   81      05 PIC X(50)
+   82      Value "Couldn't put Humpty together again.               ".
+   83      05 PIC X(50)
+   84      Value '-                                                 '.
+   85      05 PIC X(50)
+   86      Value 'Star Light. Star Bright.  First Star I see in the '.
+   87      05 PIC X(50)
+   88      Value 'sky tonight!                                      '.
+   89      05 PIC X(50)
+   90      Value 'This is the last line in the Some-data.           '.
+       
+   92  01  DOC-05   PIC X(550).
+       
+   94  01  CV-CONTROL-STATUS        PIC X(02) Value SPACES.
+   95  01  CV-CONTROL-EOF-SWITCH    PIC X(01) Value 'N'.
+   96      88 CV-CONTROL-EOF             Value 'Y'.
+       
+      * First control record read is the header (target record
+      * length).  Every record after that is a FROM/TO byte pair,
+      * each byte given as 2 characters of printable hex text.
+  101  01  CV-CONTROL-HEADER-VIEW REDEFINES CONTROL-FILE-LINE.
+  102      05 CV-SUBST-TARGET-LEN     PIC 9(05).
+  103      05 FILLER                  PIC X(75).
+  104  01  CV-CONTROL-PAIR-VIEW   REDEFINES CONTROL-FILE-LINE.
+  105      05 CV-SUBST-FROM-HEX       PIC X(02).
+  106      05 CV-SUBST-TO-HEX         PIC X(02).
+  107      05 FILLER                  PIC X(76).
+       
+  109  01  CV-SUBST-EFFECTIVE-LEN   PIC 9(05) COMP Value ZERO.
+  110  01  CV-SUBST-PAIR-COUNT      PIC 9(03) COMP Value ZERO.
+  111  01  CV-SUBST-FROM-TABLE      PIC X(256).
+  112  01  CV-SUBST-TO-TABLE        PIC X(256).
+       
+  114  01  CV-AUDIT-TABLE-NAME       PIC X(20) Value
+  115      'SUBST-CONTROL-TBL'.
+       
+  117  01  CV-RESTART-STATUS        PIC X(02) Value '00'.
+  118  01  CV-RESTART-POINT         PIC 9(04) COMP Value ZERO.
+  119  01  CV-RESTART-KEY           PIC 9(04) COMP Value 1.
+       
+  121  01  CV-BYTE-INDEX            PIC 9(05) COMP.
+  122  01  CV-RUN-RECORD-COUNT      PIC 9(04) COMP Value ZERO.
+  123  01  CV-RUN-SUBST-COUNT       PIC 9(04) COMP Value ZERO.
+       
+  125  01  CV-RUN-START-TIME        PIC 9(08).
+  126  01  CV-RUN-START-VIEW REDEFINES CV-RUN-START-TIME.
+  127      05 CV-START-HH           PIC 9(02).
+  128      05 CV-START-MM           PIC 9(02).
+  129      05 CV-START-SS           PIC 9(02).
+  130      05 CV-START-HS           PIC 9(02).
+       
+  132  01  CV-RUN-END-TIME          PIC 9(08).
+  133  01  CV-RUN-END-VIEW   REDEFINES CV-RUN-END-TIME.
+  134      05 CV-END-HH             PIC 9(02).
+  135      05 CV-END-MM             PIC 9(02).
+  136      05 CV-END-SS             PIC 9(02).
+  137      05 CV-END-HS             PIC 9(02).
+       
+  139  01  CV-ELAPSED-SECONDS       PIC 9(07) COMP.
+       
+  141  01  CV-RUN-SUMMARY-REC-LINE.
+  142      05 FILLER                PIC X(20) Value
+  143         'RECORDS PROCESSED : '.
+  144      05 CV-SUMMARY-RECS-ED    PIC ZZZ9.
+       
+  146  01  CV-RUN-SUMMARY-SUB-LINE.
+  147      05 FILLER                PIC X(20) Value
+  148         'BYTES SUBSTITUTED : '.
+  149      05 CV-SUMMARY-SUBS-ED    PIC ZZZ9.
+       
+  151  01  CV-RUN-SUMMARY-TIME-LINE.
+  152      05 FILLER                PIC X(20) Value
+  153         'ELAPSED SECONDS   : '.
+  154      05 CV-SUMMARY-SECS-ED    PIC ZZZZZZ9.
+       
+  156  LINKAGE SECTION.
+       
+  158  PROCEDURE DIVISION.
+       
+  160  0000-MAINLINE.
+  161      Accept CV-RUN-START-TIME From Time
+  162      Perform Establish-Default-DDNAMES
+  163      Perform Establish-Restart-Point
+  164      Perform Load-Substitution-Table
+       
+  166      If CV-RESTART-POINT < 1
+  167         Perform Convert-Step
+  168         Perform Clear-Restart-Point
+  169      Else
+  170         Display 'ICVRT03: substitution already completed - '
+  171            'nothing to do'
+  172      End-If
+       
+  174      Accept CV-RUN-END-TIME From Time
+  175      Perform Compute-Elapsed-Time
+  176      Perform Write-Run-Summary
+       
+  178      Close RESTART-FILE
+  179      Goback.
+       
+       
+  182  Convert-Step.
+  183      Add 1 to CV-RUN-RECORD-COUNT
+  184      Move Doc-01 to Doc-05
+  185      Inspect Doc-05 (1 : CV-SUBST-EFFECTIVE-LEN)
+  186         Converting CV-SUBST-FROM-TABLE (1 : CV-SUBST-PAIR-COUNT)
+  187         to CV-SUBST-TO-TABLE (1 : CV-SUBST-PAIR-COUNT)
+  188      Call 'A31BR14A' Using Doc-01, Doc-05,
+  189           CV-AUDIT-TABLE-NAME
+  190      Display 'RESULT: ' doc-05 (1 : 200)
+       
+  192      Perform Count-Substituted-Byte
+  193         Varying CV-BYTE-INDEX From 1 By 1
+  194         Until CV-BYTE-INDEX > CV-SUBST-EFFECTIVE-LEN
+       
+  196      Move 1 to CV-RESTART-LAST-STEP
+  197      Perform Write-Step-Checkpoint
+  198      .
+       
+       
+      * Each of these dataset-name items is shared (EXTERNAL) with a
+      * calling driver, so a run started by the driver already has them
+      * pointed at this entry's paths; a run started directly under the
+      * original JCL finds them unset and gets the usual fixed ddnames.
+      * An EXTERNAL item starts out at LOW-VALUES rather than SPACES
+      * until some program in the run unit moves something into it, so
+      * both conditions are tested.
+  208  Establish-Default-DDNAMES.
+  209      If CV-SUBCTLF-DSN = SPACES Or LOW-VALUES
+  210         Move 'SUBCTLF' to CV-SUBCTLF-DSN
+  211      End-If
+  212      If CV-RESTARTF-DSN = SPACES Or LOW-VALUES
+  213         Move 'RESTARTF' to CV-RESTARTF-DSN
+  214      End-If
+  215      .
+       
+       
+  218  Load-Substitution-Table.
+  219      Move ZERO to CV-SUBST-PAIR-COUNT
+  220      Move ZERO to CV-SUBST-EFFECTIVE-LEN
+  221      Open Input CONTROL-FILE
+  222      If CV-CONTROL-STATUS Not = '00'
+  223         Display 'ICVRT03: SUBCTLF OPEN FAILED - STATUS '
+  224            CV-CONTROL-STATUS
+  225         Move 16 to Return-Code
+  226         Goback
+  227      End-If
+       
+  229      Read CONTROL-FILE
+  230         At End
+  231            Set CV-CONTROL-EOF to True
+  232         Not At End
+  233            Move CV-SUBST-TARGET-LEN to CV-SUBST-EFFECTIVE-LEN
+  234            If CV-SUBST-EFFECTIVE-LEN > 550
+  235               Display 'ICVRT03: TARGET LENGTH OVER 550 - '
+  236                  CV-SUBST-TARGET-LEN
+  237               Move 16 to Return-Code
+  238               Goback
+  239            End-If
+  240      End-Read
+       
+  242      Perform Load-Substitution-Pair
+  243         Until CV-CONTROL-EOF
+       
+  245      If CV-SUBST-PAIR-COUNT = 0
+  246         Display 'ICVRT03: CONTROL FILE HAS NO SUBSTITUTION PAIRS'
+  247         Move 16 to Return-Code
+  248         Goback
+  249      End-If
+       
+  251      Close CONTROL-FILE
+  252      .
+       
+       
+  255  Load-Substitution-Pair.
+  256      Read CONTROL-FILE
+  257         At End
+  258            Set CV-CONTROL-EOF to True
+  259         Not At End
+  260            If CV-SUBST-PAIR-COUNT Not < 256
+  261               Display 'ICVRT03: TOO MANY SUBSTITUTION PAIRS -'
+  262                  ' LIMIT 256'
+  263               Move 16 to Return-Code
+  264               Goback
+  265            End-If
+  266            Add 1 to CV-SUBST-PAIR-COUNT
+  267            Call 'CVHEXTOB' Using CV-SUBST-FROM-HEX,
+  268                 CV-SUBST-FROM-TABLE (CV-SUBST-PAIR-COUNT : 1)
+  269            If Return-Code Not = 0
+  270               Move 16 to Return-Code
+  271               Goback
+  272            End-If
+  273            Call 'CVHEXTOB' Using CV-SUBST-TO-HEX,
+  274                 CV-SUBST-TO-TABLE (CV-SUBST-PAIR-COUNT : 1)
+  275            If Return-Code Not = 0
+  276               Move 16 to Return-Code
+  277               Goback
+  278            End-If
+  279      End-Read
+  280      .
+       
+       
+      * RESTARTF holds one RELATIVE record (key 1) that this run keeps
+      * open for its own life and REWRITEs in place at checkpoint time,
+      * instead of an OPEN/WRITE/CLOSE cycle.  A first-ever run finds no
+      * such record, so one is created here.
+  287  Establish-Restart-Point.
+  288      Move 0 to CV-RESTART-POINT
+  289      Move 1 to CV-RESTART-KEY
+  290      Open I-O RESTART-FILE
+  291      If CV-RESTART-STATUS Not = '00'
+  292         Open Output RESTART-FILE
+  293         Move 0 to CV-RESTART-LAST-REC-NBR
+  294         Move 0 to CV-RESTART-LAST-STEP
+  295         Write CV-RESTART-CONTROL-RECORD
+  296         Close RESTART-FILE
+  297         Open I-O RESTART-FILE
+  298      End-If
+  299      Read RESTART-FILE
+  300      If CV-RESTART-STATUS = '00'
+  301         Move CV-RESTART-LAST-STEP to CV-RESTART-POINT
+  302      End-If
+  303      .
+       
+       
+  306  Write-Step-Checkpoint.
+  307      Move 0 to CV-RESTART-LAST-REC-NBR
+  308      Rewrite CV-RESTART-CONTROL-RECORD
+  309      .
+       
+       
+  312  Clear-Restart-Point.
+  313      Move 0 to CV-RESTART-LAST-REC-NBR
+  314      Move 0 to CV-RESTART-LAST-STEP
+  315      Rewrite CV-RESTART-CONTROL-RECORD
+  316      .
+       
+       
+  319  Count-Substituted-Byte.
+  320      If Doc-01 (CV-BYTE-INDEX : 1) Is Not Equal To
+  321         Doc-05 (CV-BYTE-INDEX : 1)
+  322         Add 1 to CV-RUN-SUBST-COUNT
+  323      End-If
+  324      .
+       
+       
+  327  Compute-Elapsed-Time.
+  328      Compute CV-ELAPSED-SECONDS =
+  329         ((CV-END-HH * 3600) + (CV-END-MM * 60) + CV-END-SS) -
+  330         ((CV-START-HH * 3600) + (CV-START-MM * 60) + CV-START-SS)
+  331      If CV-ELAPSED-SECONDS < 0
+  332         Add 86400 to CV-ELAPSED-SECONDS
+  333      End-If
+  334      .
+       
+       
+  337  Write-Run-Summary.
+  338      Move CV-RUN-RECORD-COUNT to CV-SUMMARY-RECS-ED
+  339      Display CV-RUN-SUMMARY-REC-LINE
+  340      Move CV-RUN-SUBST-COUNT to CV-SUMMARY-SUBS-ED
+  341      Display CV-RUN-SUMMARY-SUB-LINE
+  342      Move CV-ELAPSED-SECONDS to CV-SUMMARY-SECS-ED
+  343      Display CV-RUN-SUMMARY-TIME-LINE
+  344      .
