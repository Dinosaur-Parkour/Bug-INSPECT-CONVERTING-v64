@@ -0,0 +1,217 @@
+    1  IDENTIFICATION DIVISION.
+    2  PROGRAM-ID.   ICVRTDRV.
+      * Batch driver for the conversion suite.
+      *
+      * Reads a list of dataset entries - one 80-byte control record
+      * per dataset, each naming which conversion program applies, the
+      * dataset(s) involved, and which translate-table/control-file
+      * selects the conversion - and calls ICVRT02 or ICVRT03 once per
+      * entry, so a full night of incoming feed files converts
+      * in one job step instead of one job step per file.
+      *
+      * ICVRT02/ICVRT03 are unchanged by this driver: neither one takes
+      * its dataset names as a PARM, so each is handed the same shared
+      * CVDDNAME dataset-name variables the two conversion programs
+      * default from when run on their own -- this driver just moves a
+      * value into each one before the CALL, and each program picks it
+      * up when it resolves its ASSIGN TO DYNAMIC SELECT at OPEN time.
+      * That lets this driver repoint INFILE/OUTFILE/CTLCARD/SUBCTLF
+      * (and the shared EXCPRPT/REJECTDS/RESTARTF ddnames, so exception,
+      * reject and restart data cannot bleed from one entry into the
+      * next) at every entry without either program needing a PARM or
+      * a PROCEDURE DIVISION USING of its own.
+      *
+      * Each CALL is followed by a CANCEL of the program just run, so
+      * its WORKING-STORAGE (end-of-file switches, run counters, restart
+      * state) starts fresh for the next DRVLIST entry instead of
+      * carrying over whatever it held when the prior entry finished.
+      *
+      * The dataset-name/output-name/control-file-name fields below are
+      * each widened to 44 characters, the longest a z/OS dataset name
+      * can be, and CVDDNAME widened to match (plus room for the
+      * '.EXCP'/'.REJ'/'.RST' suffix this driver appends).  The
+      * control-file-name field in particular had been only 16
+      * characters, which silently truncated any longer control-card or
+      * substitution-file DSN into a different (or nonexistent) dataset.
+       
+   37  ENVIRONMENT DIVISION.
+   38  INPUT-OUTPUT SECTION.
+   39  FILE-CONTROL.
+   40      SELECT DRIVER-LIST-FILE ASSIGN TO DRVLIST
+   41          ORGANIZATION IS LINE SEQUENTIAL
+   42          FILE STATUS IS CV-DRVLIST-FSTATUS.
+       
+   44      SELECT DRIVER-REPORT-FILE ASSIGN TO DRVRPT
+   45          ORGANIZATION IS LINE SEQUENTIAL
+   46          FILE STATUS IS CV-DRVRPT-FSTATUS.
+       
+   48  DATA DIVISION.
+   49  FILE SECTION.
+       
+   51  FD  DRIVER-LIST-FILE.
+   52  01  CV-DRVLIST-LINE            PIC X(136).
+       
+   54  FD  DRIVER-REPORT-FILE.
+   55  01  CV-DRVRPT-LINE             PIC X(80).
+       
+   57  WORKING-STORAGE SECTION.
+       
+   59  COPY CVDDNAME.
+       
+   61  01  CV-DRVLIST-FSTATUS         PIC X(02) Value '00'.
+   62  01  CV-DRVRPT-FSTATUS          PIC X(02) Value '00'.
+   63  01  CV-DRVLIST-EOF-SWITCH      PIC X(01) Value 'N'.
+   64      88 CV-DRVLIST-EOF                 Value 'Y'.
+       
+      * Column  1    - which conversion program this entry runs -
+      *             '2' = ICVRT02, '3' = ICVRT03.
+      * Columns 3-46 - dataset name.  For an ICVRT02 entry this is the
+      *             physical path bound to INFILE; for an ICVRT03
+      *             entry (which still converts its own literal test
+      *             record, not a named input file) it is a label used
+      *             only for the pass/fail report and the per-entry
+      *             exception/reject/restart file names below.  Sized
+      *             for a full 44-character z/OS dataset name.
+      * Columns 48-91 - output dataset path, bound to OUTFILE.  Ignored
+      *             for an ICVRT03 entry.  Also sized for a full 44-
+      *             character dataset name.
+      * Columns 93-136 - translate-table/control-file path: the
+      *             direction/code-page control card for ICVRT02, or
+      *             the substitution control file for ICVRT03.  Also
+      *             sized for a full 44-character dataset name -- it
+      *             had been truncated at 16 characters, silently
+      *             pointing a long control-card/substitution-file DSN
+      *             at the wrong dataset.
+   85  01  CV-DRVLIST-VIEW REDEFINES CV-DRVLIST-LINE.
+   86      05 CV-DRV-PGM-IND          PIC X(01).
+   87      05 FILLER                  PIC X(01).
+   88      05 CV-DRV-DATASET-NAME     PIC X(44).
+   89      05 FILLER                  PIC X(01).
+   90      05 CV-DRV-OUTPUT-NAME      PIC X(44).
+   91      05 FILLER                  PIC X(01).
+   92      05 CV-DRV-CTLFILE-NAME     PIC X(44).
+       
+   94  01  CV-DRV-RC                  PIC 9(04) COMP.
+       
+      * Per-entry exception/reject/restart paths, built from the
+      * dataset name so each entry gets its own diagnostics instead of
+      * every entry overwriting the diagnostics of the one before it.
+   99  01  CV-DRV-EXCP-PATH           PIC X(49).
+  100  01  CV-DRV-REJ-PATH            PIC X(49).
+  101  01  CV-DRV-RST-PATH            PIC X(49).
+       
+  103  01  CV-DRVRPT-DETAIL-LINE.
+  104      05 CV-DRVRPT-DATASET       PIC X(30).
+  105      05 FILLER                  PIC X(03) Value SPACES.
+  106      05 CV-DRVRPT-STATUS        PIC X(04).
+  107      05 FILLER                  PIC X(03) Value SPACES.
+  108      05 FILLER                  PIC X(11) Value ' RETURN CD='.
+  109      05 CV-DRVRPT-RC-DISPLAY    PIC ZZZ9.
+       
+  111  LINKAGE SECTION.
+       
+  113  PROCEDURE DIVISION.
+       
+  115  0000-MAINLINE.
+  116      Open Input DRIVER-LIST-FILE
+  117      If CV-DRVLIST-FSTATUS Not = '00'
+  118         Display 'ICVRTDRV: DRVLIST OPEN FAILED - STATUS '
+  119            CV-DRVLIST-FSTATUS
+  120         Move 16 to Return-Code
+  121         Goback
+  122      End-If
+  123      Open Output DRIVER-REPORT-FILE
+       
+  125      Perform Process-Driver-Entry
+  126         Until CV-DRVLIST-EOF
+       
+  128      Close DRIVER-LIST-FILE
+  129      Close DRIVER-REPORT-FILE
+  130      Goback.
+       
+       
+  133  Process-Driver-Entry.
+  134      Read DRIVER-LIST-FILE
+  135         At End
+  136            Set CV-DRVLIST-EOF to True
+  137         Not At End
+  138            Perform Run-Conversion-Entry
+  139      End-Read
+  140      .
+       
+       
+  143  Run-Conversion-Entry.
+  144      Evaluate CV-DRV-PGM-IND
+  145         When '2'
+  146            Perform Run-ICVRT02-Entry
+  147         When '3'
+  148            Perform Run-ICVRT03-Entry
+  149         When Other
+  150            Move CV-DRV-DATASET-NAME to CV-DRVRPT-DATASET
+  151            Move 'FAIL' to CV-DRVRPT-STATUS
+  152            Move ZERO to CV-DRVRPT-RC-DISPLAY
+  153            Perform Write-Driver-Report-Line
+  154      End-Evaluate
+  155      .
+       
+       
+  158  Run-ICVRT02-Entry.
+  159      Perform Build-Per-Entry-Paths
+       
+  161      Move CV-DRV-DATASET-NAME  to CV-INFILE-DSN
+  162      Move CV-DRV-OUTPUT-NAME   to CV-OUTFILE-DSN
+  163      Move CV-DRV-CTLFILE-NAME  to CV-CTLCARD-DSN
+  164      Move CV-DRV-EXCP-PATH     to CV-EXCPRPT-DSN
+  165      Move CV-DRV-REJ-PATH      to CV-REJECTDS-DSN
+  166      Move CV-DRV-RST-PATH      to CV-RESTARTF-DSN
+       
+  168      Call 'ICVRT02'
+  169      Move Return-Code to CV-DRV-RC
+  170      Cancel 'ICVRT02'
+  171      Move CV-DRV-DATASET-NAME to CV-DRVRPT-DATASET
+  172      Perform Set-Report-Status
+  173      Perform Write-Driver-Report-Line
+  174      .
+       
+       
+  177  Run-ICVRT03-Entry.
+  178      Perform Build-Per-Entry-Paths
+       
+  180      Move CV-DRV-CTLFILE-NAME  to CV-SUBCTLF-DSN
+  181      Move CV-DRV-RST-PATH      to CV-RESTARTF-DSN
+       
+  183      Call 'ICVRT03'
+  184      Move Return-Code to CV-DRV-RC
+  185      Cancel 'ICVRT03'
+  186      Move CV-DRV-DATASET-NAME to CV-DRVRPT-DATASET
+  187      Perform Set-Report-Status
+  188      Perform Write-Driver-Report-Line
+  189      .
+       
+       
+  192  Build-Per-Entry-Paths.
+  193      String CV-DRV-DATASET-NAME Delimited by Space
+  194         '.EXCP' Delimited by Size
+  195         Into CV-DRV-EXCP-PATH
+  196      String CV-DRV-DATASET-NAME Delimited by Space
+  197         '.REJ' Delimited by Size
+  198         Into CV-DRV-REJ-PATH
+  199      String CV-DRV-DATASET-NAME Delimited by Space
+  200         '.RST' Delimited by Size
+  201         Into CV-DRV-RST-PATH
+  202      .
+       
+       
+  205  Set-Report-Status.
+  206      Move CV-DRV-RC to CV-DRVRPT-RC-DISPLAY
+  207      If CV-DRV-RC = 0
+  208         Move 'PASS' to CV-DRVRPT-STATUS
+  209      Else
+  210         Move 'FAIL' to CV-DRVRPT-STATUS
+  211      End-If
+  212      .
+       
+       
+  215  Write-Driver-Report-Line.
+  216      Write CV-DRVRPT-LINE From CV-DRVRPT-DETAIL-LINE
+  217      .
