@@ -0,0 +1,24 @@
+//ICVRTDRV JOB (ACCTNO),'CONV DRIVER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE ICVRTDRV BATCH DRIVER, WHICH IN TURN INVOKES         *
+//* ICVRT02/ICVRT03 ONCE PER ENTRY IN DRVLIST.  THE INFILE,       *
+//* OUTFILE, CTLCARD, SUBCTLF, EXCPRPT, REJECTDS AND RESTARTF     *
+//* DDNAMES USED BY ICVRT02/ICVRT03 ARE *NOT* CODED BELOW - THE   *
+//* DRIVER REBINDS EACH OF THEM AT RUN TIME, ONE DATASET AT A     *
+//* TIME, FROM THE ENTRIES IN DRVLIST.  ONLY THE DRIVER'S OWN     *
+//* LIST/REPORT DDNAMES ARE BOUND HERE, PLUS AUDITLOG, WHICH      *
+//* A31BR14A OPENS BY A FIXED DDNAME (NOT ONE OF THE PER-ENTRY    *
+//* REPOINTED DATASETS) AND SO MUST BE PRESENT FOR THE WHOLE      *
+//* STEP REGARDLESS OF HOW MANY DRVLIST ENTRIES RUN.              *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=ICVRTDRV
+//STEPLIB  DD  DSN=PROD.CONVERT.LOADLIB,DISP=SHR
+//DRVLIST  DD  DSN=PROD.CONVERT.DRVLIST,DISP=SHR
+//DRVRPT   DD  DSN=PROD.CONVERT.DRVRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD  DSN=PROD.CONVERT.AUDITLOG,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
