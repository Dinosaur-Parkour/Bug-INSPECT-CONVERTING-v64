@@ -0,0 +1,8 @@
+      * Restart/checkpoint control record, shared by the conversion
+      * jobs.  One physical record holds the position a run has
+      * committed through, so a job that abends partway can restart
+      * from the last checkpoint instead of from the top of the file.
+       
+    6  01  CV-RESTART-CONTROL-RECORD.
+    7      05 CV-RESTART-LAST-REC-NBR  PIC 9(09) COMP.
+    8      05 CV-RESTART-LAST-STEP    PIC 9(04) COMP.
